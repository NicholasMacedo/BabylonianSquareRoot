@@ -0,0 +1,49 @@
+*> Babylonian Square Root Solver - command-line launcher
+*> By: Nicholas Macedo
+*>
+*> Modification History:
+*>   2026-08-09  New. main-program takes its PARM card the way any
+*>               MVS batch program does, through the LINKAGE SECTION
+*>               rather than a command line, which has no meaning to
+*>               JES. That leaves no way to hand main-program a PARM
+*>               card at all from a plain workstation or terminal
+*>               command line (as opposed to a JCL EXEC statement or
+*>               a TSO CALL). SQROOT-CLI fills that gap: it reads
+*>               whatever was typed after the program name as a
+*>               command line, builds the same length-prefixed PARM
+*>               area MVS builds for a batch step, and calls
+*>               main-program with it, so main-program itself never
+*>               needs to know it was started this way.
+
+identification division.
+program-id. sqroot-cli.
+environment division.
+data division.
+working-storage section.
+
+*> Whatever was typed on the command line after the program name,
+*> taken to be the PARM text main-program expects (MODE=BATCH,
+*> TOL=nnnn, MAXITER=nnnn, RESUME=Y, CSV=Y).
+01 command-line-text pic x(80).
+
+*> Built here and passed to main-program, the same length-prefixed
+*> shape a JCL EXEC statement's PARM= would arrive in.
+copy parmarea.
+
+procedure division.
+
+    move spaces to command-line-text.
+    accept command-line-text from command-line.
+
+    move zero to parm-length.
+    move spaces to parm-text.
+    if command-line-text not = spaces
+        move function trim(command-line-text) to parm-text
+        compute parm-length = function length(function trim(command-line-text))
+    end-if.
+
+    call "main-program" using parm-linkage-area.
+
+    stop run.
+
+end-procedure.
