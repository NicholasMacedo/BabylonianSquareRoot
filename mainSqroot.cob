@@ -1,48 +1,629 @@
 *> Babylonian Square Root Solver
 *> By: Nicholas Macedo
 *> March 25th 2016
+*>
+*> Modification History:
+*>   2026-08-08  Added a batch-file input/output mode: main-program
+*>               can now read a sequential file of numbers (INFILE)
+*>               and write a columnar report (RPTFILE) instead of
+*>               prompting at the console one number at a time.
+*>   2026-08-08  Added a persistent, append-only audit log (AUDITLOG)
+*>               recording every calculation with a timestamp, so a
+*>               session's results survive after the console scrolls
+*>               away.
+*>   2026-08-08  Batch-file mode now reads a PARM card so a JCL step
+*>               (see SQROOTB.jcl) can choose batch-file mode and set
+*>               sqroot's convergence tolerance / iteration cap
+*>               without editing this program.
+*>   2026-08-08  The interactive prompt now validates what was typed
+*>               before trusting it as usernum, so a mistyped entry
+*>               is reported and re-prompted instead of being read
+*>               as the 0-to-exit signal.
+*>   2026-08-08  Added an end-of-session summary (count, usernum
+*>               range, average iterations to converge), displayed
+*>               before "Thank You." and logged as a closing line
+*>               in AUDITLOG.
+*>   2026-08-08  Batch-file mode now checkpoints the last INFILE
+*>               record number processed (RESTARTF), so a re-run
+*>               after an abend can skip what was already done
+*>               instead of starting INFILE over from the top.
+*>   2026-08-08  Batch-file mode can now also write a CSV extract
+*>               (CSVFILE) of usernum/babanswer/cobanswer/iterations
+*>               for spreadsheet reconciliation, turned on with
+*>               CSV=Y on the PARM card.
+*>   2026-08-09  Batch-file mode now tells a fresh run apart from a
+*>               resumed one with a RESUME=Y keyword on the PARM
+*>               card, since a fully-completed run resets RESTARTF
+*>               to zero on its own; a leftover checkpoint from an
+*>               earlier, unrelated run can no longer be mistaken for
+*>               one to pick up from. RESTARTF is now a fixed-length
+*>               sequential file updated in place with an OPEN I-O /
+*>               REWRITE (falling back to OPEN OUTPUT / WRITE the
+*>               first time it does not yet exist), so it always
+*>               holds the current checkpoint instead of accumulating
+*>               one record per checkpoint interval.
 
 identification division.
 program-id. main-program.
 environment division.
+input-output section.
+file-control.
+    select input-file assign to "INFILE"
+        organization line sequential
+        file status is input-status.
+    select report-file assign to "RPTFILE"
+        organization line sequential
+        file status is report-status.
+    select audit-file assign to "AUDITLOG"
+        organization line sequential
+        file status is audit-status.
+    select restart-file assign to "RESTARTF"
+        organization sequential
+        file status is restart-status.
+    select csv-file assign to "CSVFILE"
+        organization line sequential
+        file status is csv-status.
+
 data division.
 
+file section.
+
+*> One number per record, read as text so it can be validated
+*> before it is trusted as a number.
+fd  input-file.
+01  input-record pic x(26).
+
+*> Columnar report written in batch mode.
+fd  report-file.
+01  report-record pic x(132).
+
+*> Append-only audit trail of every calculation performed.
+fd  audit-file.
+01  audit-record pic x(132).
+
+*> Checkpoint of the last INFILE record number fully processed by
+*> batch-file mode, so a re-run can resume instead of starting over.
+fd  restart-file.
+01  restart-record pic 9(08).
+
+*> CSV extract of batch-file results, written only when the PARM
+*> card asks for it (CSV=Y), for downstream spreadsheet tools.
+fd  csv-file.
+01  csv-record pic x(132).
+
 *> Variables used in main program only.
 working-storage section.
 
 *> Store the number given by the user.
-01 usernum pic S9(9)V9(9).
+copy numpic replacing ==field-name== by ==usernum==.
 
 *> Store the answer given by the babylonian square root.
-01 babanswer pic S9(9)V9(9).
+copy numpic replacing ==field-name== by ==babanswer==.
 
 *> Store the answer given by the built in square root.
-01 cobanswer pic S9(9)V9(9).
+copy numpic replacing ==field-name== by ==cobanswer==.
+
+*> Number of passes sqroot actually performed for the last call.
+01 iteration-count pic s9(4).
+
+*> Absolute difference between babanswer and cobanswer, and how
+*> large that difference may be before it is flagged as a
+*> mismatch between the two methods.
+copy numpic replacing ==field-name== by ==answer-diff==.
+copy numpic replacing ==field-name== by ==mismatch-threshold==.
+01 mismatch-flag pic x(09).
+
+*> How close tempans and guess must be in sqroot before its loop
+*> may stop early, and the cap on the number of passes it will
+*> run. Both may be overridden by a PARM card (see the JCL).
+copy numpic replacing ==field-name== by ==convergence-tolerance==.
+01 max-iteration-cap pic s9(4).
+
+*> Tells interactive processing apart from batch-file processing.
+01 run-mode pic x(01) value "I".
+    88 mode-interactive value "I".
+    88 mode-batch value "B".
+
+*> PARM card handling: MODE=BATCH, TOL=nnnn, MAXITER=nnnn, CSV=Y,
+*> RESUME=Y. The raw text is copied out of the LINKAGE SECTION PARM
+*> area into this working-storage field before it is broken apart,
+*> so the rest of PARM handling does not care how the caller passed
+*> it in.
+01 parm-string pic x(80).
+01 parm-table.
+    05 parm-entry occurs 6 times pic x(20).
+01 parm-sub pic s9(4).
+
+*> Tells a fresh batch-file run apart from a resume of an abended
+*> one, so a checkpoint left over from a prior, unrelated run is
+*> never mistaken for one to pick up from.
+01 resume-flag pic x(01) value "N".
+    88 resume-requested value "Y".
+
+*> Raw text typed at the prompt, validated before it is trusted as
+*> a number, so a mistyped entry is never confused with a typed 0.
+01 raw-input pic x(26).
+01 exit-switch pic x(01) value "N".
+    88 exit-requested value "Y".
+
+*> Edited fields used to lay out the columnar report.
+01 usernum-edit   pic Z(14)9.9(09).
+01 babanswer-edit pic Z(14)9.9(09).
+01 cobanswer-edit pic Z(14)9.9(09).
+01 iteration-edit  pic ZZZ9.
+
+01 more-input pic x(01).
+    88 more-input-records value "Y".
 
-procedure division.
+01 input-status pic x(02).
+01 report-status pic x(02).
+01 audit-status pic x(02).
+01 restart-status pic x(02).
+01 csv-status pic x(02).
+
+*> Tells whether a PARM card asked for a CSV extract of batch-file
+*> results (CSV=Y), for downstream spreadsheet reconciliation.
+01 csv-requested pic x(01) value "N".
+    88 csv-output-requested value "Y".
+
+*> Checkpoint bookkeeping for batch-file mode: how far into INFILE
+*> this run has gotten, and how often that position is saved.
+01 record-count pic 9(08) value zero.
+01 restart-record-number pic 9(08) value zero.
+01 checkpoint-interval pic s9(04) value 10.
+
+*> Used to validate an INFILE record before trusting it as a number.
+01 numval-check pic s9(04).
+
+*> Timestamp stamped on every audit record.
+01 current-timestamp pic x(21).
+01 audit-timestamp pic x(19).
+
+*> End-of-session summary statistics, accumulated across every
+*> calculation performed this run, whether interactive or batch.
+01 calculation-count pic s9(09) value zero.
+01 total-iterations  pic s9(09) value zero.
+copy numpic replacing ==field-name== by ==usernum-minimum==.
+copy numpic replacing ==field-name== by ==usernum-maximum==.
+01 average-iterations pic s9(05)v9(02).
+01 first-calc-switch pic x(01) value "Y".
+    88 first-calculation value "Y".
+01 calculation-count-edit pic ZZZ,ZZZ,ZZ9.
+01 average-iterations-edit pic ZZZZ9.99.
+01 usernum-maximum-edit pic Z(14)9.9(09).
+
+*> The PARM text carried on the EXEC statement's PARM= (or passed by
+*> a TSO CALL, or by the local launcher SQROOT-CLI) arrives through
+*> here rather than through an ACCEPT, the same way any MVS batch
+*> program receives its PARM card.
+linkage section.
+copy parmarea.
+
+procedure division using parm-linkage-area.
 
     display "=-= Welcome to Square Root Calculator written in Cobol! =-=".
     display "This program will take the given number and...".
     display "   1) Give the square root using the Babylonian style. ".
     display "   2) Give the square root using the built-in Cobol function.".
 
-    perform with test after until usernum = 0  *> Loop until user enters 0 to leave program.
+    move .0000010 to mismatch-threshold.
+    perform open-audit-file.
+    perform determine-run-mode.
+
+    if mode-batch then
+        perform process-batch-file
+    else
+        perform process-interactive
+    end-if.
+
+    perform print-summary.
+    close audit-file.
+    display "Thank You.".
+
+    stop run.
+
+*> ----------------------------------------------------------------
+*> The audit log is opened once for the whole session and appended
+*> to on every calculation; EXTEND creates it the first time it is
+*> run and appends to it on every run after that.
+*> ----------------------------------------------------------------
+open-audit-file.
+    open extend audit-file.
+    if audit-status not = "00"
+        close audit-file
+        open output audit-file
+    end-if.
+
+*> ----------------------------------------------------------------
+*> Reads the PARM card (if any) carried on the EXEC statement so a
+*> batch step can pick batch-file mode and trade speed for precision
+*> without editing this program: MODE=BATCH, TOL=nnnn, MAXITER=nnnn,
+*> RESUME=Y, CSV=Y.
+*> ----------------------------------------------------------------
+determine-run-mode.
+    move "I" to run-mode.
+    move zero to convergence-tolerance.
+    move 1000 to max-iteration-cap.
+    move "N" to csv-requested.
+    move "N" to resume-flag.
+    move spaces to parm-string.
+    if parm-length > 0
+        move parm-text(1:parm-length) to parm-string
+    end-if.
+    if parm-string not = spaces
+        move spaces to parm-table
+        unstring parm-string delimited by ","
+            into parm-entry(1) parm-entry(2) parm-entry(3)
+                 parm-entry(4) parm-entry(5) parm-entry(6)
+        end-unstring
+        perform varying parm-sub from 1 by 1 until parm-sub > 6
+            perform interpret-parm-entry
+        end-perform
+    end-if.
+    if convergence-tolerance = zero
+        move .000100 to convergence-tolerance
+    end-if.
+
+interpret-parm-entry.
+    if parm-entry(parm-sub)(1:5) = "MODE="
+        if parm-entry(parm-sub)(6:5) = "BATCH"
+            move "B" to run-mode
+        end-if
+    end-if.
+    if parm-entry(parm-sub)(1:4) = "TOL="
+        compute convergence-tolerance = function numval(parm-entry(parm-sub)(5:16))
+    end-if.
+    if parm-entry(parm-sub)(1:7) = "RESUME="
+        if parm-entry(parm-sub)(8:1) = "Y"
+            move "Y" to resume-flag
+        end-if
+    end-if.
+    if parm-entry(parm-sub)(1:8) = "MAXITER="
+        compute max-iteration-cap = function numval(parm-entry(parm-sub)(9:12))
+    end-if.
+    if parm-entry(parm-sub)(1:4) = "CSV="
+        if parm-entry(parm-sub)(5:1) = "Y"
+            move "Y" to csv-requested
+        end-if
+    end-if.
+
+*> ----------------------------------------------------------------
+*> Original one-at-a-time ACCEPT loop, with a typed 0 (exit) now
+*> told apart from a mistyped, non-numeric entry: raw-input is
+*> validated with TEST-NUMVAL before it is ever trusted as usernum.
+*> ----------------------------------------------------------------
+process-interactive.
+    perform with test after until exit-requested
         display "  "
         display "> Please enter a number or 0 to exit."
-        accept usernum  *> Get number from user. Letters count as 0.
+        accept raw-input
         display "  "
-        if usernum > 0 then *> Number is greater than 0 thus square root exists.
-            call "sqroot" using usernum, babanswer   *> Call the square root function in another file.
-            display "Square root of ", usernum, " using Babylonian style: ", babanswer
-            compute cobanswer = function sqrt (usernum) *> Compute the square root value using built in function.
-            display "Square root of ", usernum, " using Built-in Cobol Function: ", cobanswer
+        compute numval-check = function test-numval(raw-input)
+        if numval-check not = zero or raw-input = spaces then
+            display "Invalid entry, try again."
         else
-            if usernum < 0 then *> Number is less than 0 thus square root does not exists.
-                display "Invalid Number. Number must be positive."
-            end-if 
+            compute usernum = function numval(raw-input)
+            if usernum = 0 then
+                move "Y" to exit-switch
+            else
+                if usernum < 0 then *> Number is less than 0 thus square root does not exists.
+                    display "Invalid Number. Number must be positive."
+                else
+                    perform calculate-and-report
+                end-if
+            end-if
         end-if
     end-perform.
 
-    display "Thank You.".
+*> ----------------------------------------------------------------
+*> Reads INFILE one number per record, calculates each, and writes
+*> the results to RPTFILE instead of the console, so a whole file
+*> of numbers can be processed unattended.
+*> ----------------------------------------------------------------
+process-batch-file.
+    perform read-restart-checkpoint.
+    open input input-file.
+    if input-status not = "00"
+        display "Unable to open INFILE, status " input-status
+        stop run
+    end-if.
+    perform open-report-file.
+    perform open-csv-file.
+    move "Y" to more-input.
+    read input-file
+        at end move "N" to more-input
+    end-read.
+    perform with test before until not more-input-records
+        add 1 to record-count
+        if record-count > restart-record-number
+            compute numval-check = function test-numval(input-record)
+            if numval-check = zero and input-record not = spaces
+                compute usernum = function numval(input-record)
+                if usernum > 0
+                    perform calculate-and-report
+                end-if
+            end-if
+        end-if
+        if function mod(record-count, checkpoint-interval) = 0
+            perform write-checkpoint
+        end-if
+        read input-file
+            at end move "N" to more-input
+        end-read
+    end-perform.
+    *> INFILE ran to end-of-file, so this run finished cleanly:
+    *> reset RESTARTF to zero rather than leaving today's final
+    *> record count behind for tomorrow's fresh run to trip over.
+    move zero to record-count.
+    perform write-checkpoint.
+    close input-file.
+    close report-file.
+    if csv-output-requested
+        close csv-file
+    end-if.
+
+*> ----------------------------------------------------------------
+*> Opens RPTFILE. A resumed run (RESUME=Y on the PARM card) extends
+*> the report left behind by the prior run; if RPTFILE does not yet
+*> exist to extend, it is created instead, the same extend-or-create
+*> fallback open-audit-file uses for AUDITLOG. A fresh run always
+*> starts RPTFILE clean.
+*> ----------------------------------------------------------------
+open-report-file.
+    if resume-requested
+        open extend report-file
+        if report-status not = "00"
+            close report-file
+            open output report-file
+        end-if
+    else
+        open output report-file
+    end-if.
+    if report-status not = "00"
+        display "Unable to open RPTFILE, status " report-status
+        stop run
+    end-if.
+
+*> ----------------------------------------------------------------
+*> Opens CSVFILE when the PARM card asked for a CSV extract, using
+*> the same extend-or-create fallback as open-report-file above so
+*> turning CSV=Y on for the first time on a resumed run still works
+*> even though CSVFILE was never created by the earlier run. The
+*> header row is written only when the file is freshly created.
+*> ----------------------------------------------------------------
+open-csv-file.
+    if csv-output-requested
+        if resume-requested
+            open extend csv-file
+            if csv-status not = "00"
+                close csv-file
+                open output csv-file
+                move "USERNUM,BABANSWER,COBANSWER,ITERATIONS" to csv-record
+                write csv-record
+            end-if
+        else
+            open output csv-file
+            move "USERNUM,BABANSWER,COBANSWER,ITERATIONS" to csv-record
+            write csv-record
+        end-if
+        if csv-status not = "00"
+            display "Unable to open CSVFILE, status " csv-status
+            stop run
+        end-if
+    end-if.
+
+*> ----------------------------------------------------------------
+*> Reads the checkpoint left by a prior run, but only when the PARM
+*> card asked to RESUME=Y a prior run; a fresh run always starts at
+*> zero regardless of whatever checkpoint RESTARTF may still hold,
+*> so a leftover checkpoint from a completed, unrelated run is never
+*> mistaken for one to pick up from. Absent RESTARTF, or no record
+*> ever written to it, also simply means "start at zero".
+*> ----------------------------------------------------------------
+read-restart-checkpoint.
+    move zero to restart-record-number.
+    if resume-requested
+        open input restart-file
+        if restart-status = "00"
+            read restart-file
+                at end continue
+                not at end move restart-record to restart-record-number
+            end-read
+            close restart-file
+        end-if
+    end-if.
+
+*> ----------------------------------------------------------------
+*> Updates RESTARTF's one checkpoint record in place: OPEN I-O and
+*> REWRITE the record already there, falling back to OPEN OUTPUT and
+*> WRITE the first time RESTARTF does not exist yet (or exists but
+*> has no record in it). This keeps RESTARTF holding exactly the
+*> current checkpoint instead of accumulating a stale one on every
+*> checkpoint interval.
+*> ----------------------------------------------------------------
+write-checkpoint.
+    open i-o restart-file.
+    if restart-status not = "00"
+        open output restart-file
+        if restart-status not = "00"
+            display "Warning: unable to open RESTARTF for checkpoint, status " restart-status
+        else
+            move record-count to restart-record
+            write restart-record
+            close restart-file
+        end-if
+    else
+        read restart-file
+            at end
+                move record-count to restart-record
+                write restart-record
+            not at end
+                move record-count to restart-record
+                rewrite restart-record
+        end-read
+        if restart-status not = "00"
+            display "Warning: checkpoint update to RESTARTF failed, status " restart-status
+        end-if
+        close restart-file
+    end-if.
+
+*> Shared by both the console prompt and batch-file processing:
+*> runs the calculation, then displays it or writes it to RPTFILE
+*> depending on which mode is active.
+calculate-and-report.
+    call "sqroot" using usernum, babanswer, iteration-count,
+                         convergence-tolerance, max-iteration-cap.
+    compute cobanswer = function sqrt(usernum).
+    compute answer-diff = function abs(babanswer - cobanswer).
+    move spaces to mismatch-flag.
+    if answer-diff > mismatch-threshold
+        move "MISMATCH" to mismatch-flag
+    end-if.
+    if mode-interactive then
+        perform calculate-and-display
+    else
+        perform write-report-record
+        if csv-output-requested
+            perform write-csv-record
+        end-if
+    end-if.
+    perform write-audit-record.
+    perform accumulate-statistics.
+
+calculate-and-display.
+    display "Square root of ", usernum, " using Babylonian style: ", babanswer,
+        " (", iteration-count, " iterations)".
+    display "Square root of ", usernum, " using Built-in Cobol Function: ", cobanswer.
+    if mismatch-flag not = spaces
+        display "*** MISMATCH *** babanswer and cobanswer differ by ", answer-diff
+    end-if.
+
+write-report-record.
+    move usernum to usernum-edit.
+    move babanswer to babanswer-edit.
+    move cobanswer to cobanswer-edit.
+    move iteration-count to iteration-edit.
+    move spaces to report-record.
+    string usernum-edit delimited by size
+        "  " delimited by size
+        babanswer-edit delimited by size
+        "  " delimited by size
+        cobanswer-edit delimited by size
+        "  " delimited by size
+        iteration-edit delimited by size
+        "  " delimited by size
+        mismatch-flag delimited by size
+        into report-record
+    end-string.
+    write report-record.
+
+*> Writes one comma-delimited line to CSVFILE for the calculation
+*> just performed, trimmed of the report's column padding.
+write-csv-record.
+    move spaces to csv-record.
+    string function trim(usernum-edit) delimited by size
+        "," delimited by size
+        function trim(babanswer-edit) delimited by size
+        "," delimited by size
+        function trim(cobanswer-edit) delimited by size
+        "," delimited by size
+        function trim(iteration-edit) delimited by size
+        into csv-record
+    end-string.
+    write csv-record.
+
+*> ----------------------------------------------------------------
+*> Logs every calculation, whether it came from the console or
+*> from INFILE, with a timestamp, to the append-only audit file.
+*> ----------------------------------------------------------------
+build-audit-timestamp.
+    move function current-date to current-timestamp.
+    move spaces to audit-timestamp.
+    string current-timestamp(1:4) "-" current-timestamp(5:2) "-"
+        current-timestamp(7:2) " " current-timestamp(9:2) ":"
+        current-timestamp(11:2) ":" current-timestamp(13:2)
+        into audit-timestamp
+    end-string.
+
+write-audit-record.
+    perform build-audit-timestamp.
+    move usernum to usernum-edit.
+    move babanswer to babanswer-edit.
+    move cobanswer to cobanswer-edit.
+    move iteration-count to iteration-edit.
+    move spaces to audit-record.
+    string audit-timestamp delimited by size
+        "  " delimited by size
+        usernum-edit delimited by size
+        "  " delimited by size
+        babanswer-edit delimited by size
+        "  " delimited by size
+        cobanswer-edit delimited by size
+        "  " delimited by size
+        iteration-edit delimited by size
+        "  " delimited by size
+        mismatch-flag delimited by size
+        into audit-record
+    end-string.
+    write audit-record.
+
+*> ----------------------------------------------------------------
+*> Keeps a running count, usernum range, and iteration total across
+*> every calculation performed this run, for print-summary below.
+*> ----------------------------------------------------------------
+accumulate-statistics.
+    add 1 to calculation-count.
+    add iteration-count to total-iterations.
+    if first-calculation
+        move usernum to usernum-minimum
+        move usernum to usernum-maximum
+        move "N" to first-calc-switch
+    else
+        if usernum < usernum-minimum
+            move usernum to usernum-minimum
+        end-if
+        if usernum > usernum-maximum
+            move usernum to usernum-maximum
+        end-if
+    end-if.
+
+*> ----------------------------------------------------------------
+*> Displays the end-of-session statistics and logs them as a
+*> closing line in AUDITLOG, so a run's totals survive alongside
+*> the detail records that produced them.
+*> ----------------------------------------------------------------
+print-summary.
+    display "  ".
+    display "=-= Summary =-=".
+    if calculation-count = zero
+        display "No calculations were performed this session."
+    else
+        compute average-iterations = total-iterations / calculation-count
+        move calculation-count to calculation-count-edit
+        move average-iterations to average-iterations-edit
+        move usernum-minimum to usernum-edit
+        move usernum-maximum to usernum-maximum-edit
+        display "Calculations performed: " calculation-count-edit
+        display "Usernum minimum: " usernum-edit
+        display "Usernum maximum: " usernum-maximum-edit
+        display "Average iterations to converge: " average-iterations-edit
+        perform write-summary-to-audit
+    end-if.
+
+write-summary-to-audit.
+    perform build-audit-timestamp.
+    move spaces to audit-record.
+    string audit-timestamp delimited by size
+        "  SUMMARY  COUNT=" delimited by size
+        calculation-count-edit delimited by size
+        "  MIN=" delimited by size
+        usernum-edit delimited by size
+        "  MAX=" delimited by size
+        usernum-maximum-edit delimited by size
+        "  AVGITER=" delimited by size
+        average-iterations-edit delimited by size
+        into audit-record
+    end-string.
+    write audit-record.
 
 end-procedure.
