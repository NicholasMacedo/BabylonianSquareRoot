@@ -1,6 +1,19 @@
 *> Babylonian Square Root Solver
 *> By: Nicholas Macedo
 *> March 25th 2016
+*>
+*> Modification History:
+*>   2026-08-08  Loop now exits as soon as tempans and guess settle
+*>               within a small tolerance instead of always running
+*>               the full 1000 passes, and passes the actual
+*>               iteration count back to the caller.
+*>   2026-08-08  Widened orignum/result/tempans/guess to the shared
+*>               NUMPIC copybook so large inputs no longer overflow
+*>               the old S9(9)V9(9) ceiling without warning.
+*>   2026-08-08  Convergence tolerance and the iteration cap are now
+*>               passed in through linkage instead of hardcoded, so
+*>               a PARM card on the JCL step can trade speed for
+*>               precision without changing this program.
 
 identification division.
 program-id. sqroot.
@@ -11,31 +24,59 @@ data division.
 working-storage section.
 
 *> Holds the temp answer until the end of the loop.
-01 tempans pic S9(9)V9(9).
+copy numpic replacing ==field-name== by ==tempans==.
 
 *> Holds the guess for calculation.
-01 guess pic S9(9)V9(9).
+copy numpic replacing ==field-name== by ==guess==.
+
+*> Holds the difference between tempans and guess, checked each
+*> pass against a small tolerance so the loop can exit early.
+copy numpic replacing ==field-name== by ==convergence-diff==.
 
 *> Used in the "for" loop.
 77 i picture s9(4).
 
 
-*> Variables passed into function. 
+*> Variables passed into function.
 linkage section.
 
-*> Passed in number from user to be calculated. 
-01 orignum pic S9(9)V9(9).
+*> Passed in number from user to be calculated.
+copy numpic replacing ==field-name== by ==orignum==.
 
 *> Returns the answer back to the main program.
-01 result pic S9(9)V9(9).
+copy numpic replacing ==field-name== by ==result==.
+
+*> Returns the number of passes actually performed back to the
+*> calling program.
+01 iterations pic s9(4).
+
+*> How close tempans and guess must be before the loop is allowed
+*> to stop early. Passed in so a batch/JCL run can trade speed for
+*> precision without changing this program.
+copy numpic replacing ==field-name== by ==convergence-tolerance==.
+
+*> Upper bound on the number of passes, same role the literal 1000
+*> used to play. Passed in so a batch/JCL run can trade speed for
+*> precision without changing this program.
+01 max-iterations pic s9(4).
 
 
-procedure division using orignum, result.
+procedure division using orignum, result, iterations, convergence-tolerance, max-iterations.
     compute tempans = orignum / 2.                *> Calculate a temp answer 4 l8r.
-    perform varying i from 1 by 1 until i > 1000  *> Loops 1000 times for accuracy.
+    move zero to convergence-diff.
+    perform varying i from 1 by 1 until i > max-iterations  *> Loops up to max-iterations times for accuracy.
         compute guess = orignum / tempans         *> Calculate another value 4 math.
+        compute convergence-diff = function abs(tempans - guess)
         compute tempans = (tempans + guess) / 2   *> Takes the average of the two.
+        if convergence-diff < convergence-tolerance
+            exit perform                          *> Close enough, stop early.
+        end-if
     end-perform.
     compute result = tempans.                     *> Sets answer to return value.
+    if i > max-iterations then                    *> Loop ran out without converging.
+        move max-iterations to iterations
+    else
+        move i to iterations                      *> Pass actual iteration count back.
+    end-if.
 
 end-procedure.
