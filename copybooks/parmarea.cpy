@@ -0,0 +1,17 @@
+*> ==============================================================
+*> PARMAREA - shared PARM linkage layout for the Babylonian square
+*> root system.
+*>
+*> MVS passes the EXEC statement's PARM= text to a batch program's
+*> entry point as a halfword binary length followed by the text
+*> itself, addressed by the first PROCEDURE DIVISION USING
+*> parameter. This group matches that shape so main-program's
+*> LINKAGE SECTION and any local launcher that builds one before
+*> calling main-program agree on its layout.
+*>
+*> Used via:
+*>     copy parmarea.
+*> ==============================================================
+ 01 parm-linkage-area.
+     05 parm-length pic s9(4) comp.
+     05 parm-text pic x(80).
