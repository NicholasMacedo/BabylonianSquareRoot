@@ -0,0 +1,13 @@
+*> ==============================================================
+*> NUMPIC - shared numeric picture clause for the Babylonian
+*> square root system.
+*>
+*> Widened from the original S9(9)V9(9) to S9(15)V9(9) so that
+*> larger engineering values do not silently truncate when they
+*> pass through usernum / babanswer / cobanswer in main-program
+*> or orignum / result / tempans / guess in sqroot.
+*>
+*> Used via:
+*>     copy numpic replacing ==field-name== by ==usernum==.
+*> ==============================================================
+ 01 field-name pic S9(15)V9(9).
