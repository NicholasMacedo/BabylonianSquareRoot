@@ -0,0 +1,66 @@
+//SQROOTB  JOB  (ACCTNO),'BABYLONIAN SQRT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SQROOTB - RUNS MAIN-PROGRAM IN BATCH-FILE MODE AGAINST       *
+//*           INFILE AND PRODUCES RPTFILE AND AUDITLOG.          *
+//*                                                               *
+//* SET RESUME=N (THE DEFAULT BELOW) FOR A NORMAL, FRESH RUN     *
+//* AGAINST A NEW INFILE. STEP0 THEN SCRATCHES ANY RPTFILE/       *
+//* CSVFILE LEFT BEHIND BY AN EARLIER RUN SO THEY START CLEAN,    *
+//* AND MAIN-PROGRAM IGNORES WHATEVER CHECKPOINT MAY STILL BE IN *
+//* RESTARTF.                                                     *
+//*                                                               *
+//* TO RE-RUN AFTER AN ABEND WITHOUT REPROCESSING (AND RE-        *
+//* LOGGING) RECORDS ALREADY DONE, OVERRIDE RESUME=Y WHEN         *
+//* RESUBMITTING THIS JOB. STEP0 IS THEN SKIPPED, RPTFILE AND     *
+//* CSVFILE ARE EXTENDED RATHER THAN RECREATED, AND MAIN-PROGRAM  *
+//* PICKS UP RESTARTF'S CHECKPOINT AND SKIPS RECORDS ALREADY      *
+//* PROCESSED. RESTARTF ITSELF HOLDS A SINGLE CONTROL RECORD      *
+//* THAT MAIN-PROGRAM UPDATES IN PLACE (OPEN I-O / REWRITE), SO   *
+//* IT ALWAYS REFLECTS THE LATEST CHECKPOINT RATHER THAN          *
+//* ACCUMULATING ONE RECORD PER CHECKPOINT INTERVAL; A RUN THAT   *
+//* PROCESSES ALL OF INFILE RESETS IT BACK TO ZERO ON ITS OWN.    *
+//*                                                               *
+//* THE PARM CARD ON THE EXEC STATEMENT IS READ BY MAIN-PROGRAM  *
+//* AT STARTUP AND MAY CARRY ANY OF:                             *
+//*   MODE=BATCH      RUN IN BATCH-FILE MODE (REQUIRED HERE)     *
+//*   TOL=nnnnnn      CONVERGENCE TOLERANCE FOR SQROOT'S LOOP    *
+//*   MAXITER=nnnn    ITERATION CAP FOR SQROOT'S LOOP            *
+//*   RESUME=Y        RESUME AN ABENDED RUN INSTEAD OF STARTING  *
+//*                    FRESH (SEE ABOVE)                         *
+//*   CSV=Y           ALSO WRITE A CSV EXTRACT TO CSVFILE        *
+//*--------------------------------------------------------------*
+//        SET  RESUME=N
+//*--------------------------------------------------------------*
+//* STEP0 RUNS ONLY FOR A FRESH (NON-RESUME) SUBMISSION. IT       *
+//* SCRATCHES ANY RPTFILE/CSVFILE LEFT OVER FROM A PRIOR RUN SO   *
+//* THIS RUN'S OPEN OUTPUT STARTS THEM CLEAN RATHER THAN          *
+//* APPENDING AFTER THEM, THE WAY DISP=MOD WOULD OTHERWISE DO.    *
+//* DISP=(MOD,DELETE,DELETE) SCRATCHES THE DATA SET WHETHER IT    *
+//* ALREADY EXISTED OR NOT.                                       *
+//*--------------------------------------------------------------*
+//        IF (RESUME = 'N') THEN
+//STEP0    EXEC PGM=IEFBR14
+//RPTFILE  DD   DSN=PROD.SQROOT.REPORT,DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(1)),UNIT=SYSDA
+//CSVFILE  DD   DSN=PROD.SQROOT.CSVFILE,DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(1)),UNIT=SYSDA
+//        ENDIF
+//STEP1    EXEC PGM=MAINSQRT,
+//             PARM='MODE=BATCH,TOL=0.000100,MAXITER=0200,CSV=Y,RESUME=X
+//             &RESUME'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.SQROOT.INPUT,DISP=SHR
+//RPTFILE  DD   DSN=PROD.SQROOT.REPORT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132)
+//AUDITLOG DD   DSN=PROD.SQROOT.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132)
+//RESTARTF DD   DSN=PROD.SQROOT.RESTARTF,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=8)
+//CSVFILE  DD   DSN=PROD.SQROOT.CSVFILE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD   SYSOUT=*
